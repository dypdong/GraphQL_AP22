@@ -0,0 +1,285 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    LNOVRRPT.
+       AUTHOR.        D DONG.
+       INSTALLATION.  CIRCULATION SYSTEMS.
+       DATE-WRITTEN.  08/08/2026.
+       DATE-COMPILED.
+      *****************************************************************
+      * MODIFICATION HISTORY
+      * ----------------------------------------------------------
+      * 08/08/2026  DD   NIGHTLY OVERDUE LOAN REPORT, SORTED BY
+      *                  BORROWER, DRIVEN OFF THE LOAN FILE FCLOAN
+      *                  MAINTAINS.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOAN-FILE ASSIGN TO LOANDD
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS LOAN-ID
+               FILE STATUS IS WS-LOAN-STATUS.
+
+           SELECT BORROWER-FILE ASSIGN TO BORWDD
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS BORROWER-ID
+               FILE STATUS IS WS-BORROWER-STATUS.
+
+           SELECT SORT-WORK ASSIGN TO SORTWK01.
+
+           SELECT REPORT-FILE ASSIGN TO RPTDD
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LOAN-FILE
+           RECORDING MODE IS F.
+           COPY LOANREC.
+
+       FD  BORROWER-FILE
+           RECORDING MODE IS F.
+           COPY BORWREC.
+
+       SD  SORT-WORK.
+       01  SORT-REC.
+           05  SORT-BORROWER-ID       PIC X(10).
+           05  SORT-BOOK-ID           PIC X(08).
+           05  SORT-CHECKOUT-DATE     PIC 9(08).
+           05  SORT-DUE-DATE          PIC 9(08).
+
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01  REPORT-LINE                PIC X(132).
+
+       WORKING-STORAGE SECTION.
+        77 WS-LOAN-STATUS         PIC X(02).
+        77 WS-BORROWER-STATUS     PIC X(02).
+        77 WS-REPORT-STATUS       PIC X(02).
+        77 WS-EOF-LOAN-SW         PIC X(01)  VALUE 'N'.
+           88 END-OF-LOAN-FILE               VALUE 'Y'.
+        77 WS-EOF-SORT-SW         PIC X(01)  VALUE 'N'.
+           88 END-OF-SORT-FILE               VALUE 'Y'.
+        77 WS-TODAY-CHAR          PIC X(08).
+        77 WS-TODAY-NUM REDEFINES WS-TODAY-CHAR
+                                  PIC 9(08).
+        77 WS-TODAY-INT           PIC S9(08) COMP.
+        77 WS-DUE-DATE-INT        PIC S9(08) COMP.
+        77 WS-DAYS-OVERDUE        PIC S9(08) COMP.
+        77 WS-OVERDUE-COUNT       PIC 9(06)  COMP VALUE ZERO.
+
+        01 WS-HEADING-1.
+           05 FILLER               PIC X(35) VALUE
+              'OVERDUE LOAN REPORT'.
+           05 FILLER               PIC X(10) VALUE
+              'RUN DATE: '.
+           05 H1-RUN-DATE          PIC 9999/99/99.
+
+        01 WS-HEADING-2.
+           05 FILLER               PIC X(10) VALUE 'BORROWER'.
+           05 FILLER               PIC X(14) VALUE 'BORROWER NAME'.
+           05 FILLER               PIC X(10) VALUE 'BOOK ID'.
+           05 FILLER               PIC X(12) VALUE 'CHECKED OUT'.
+           05 FILLER               PIC X(10) VALUE 'DUE DATE'.
+           05 FILLER               PIC X(10) VALUE 'DAYS LATE'.
+
+        01 WS-DETAIL-LINE.
+           05 DL-BORROWER-ID       PIC X(10).
+           05 FILLER               PIC X(02) VALUE SPACES.
+           05 DL-BORROWER-NAME     PIC X(24).
+           05 FILLER               PIC X(02) VALUE SPACES.
+           05 DL-BOOK-ID           PIC X(08).
+           05 FILLER               PIC X(02) VALUE SPACES.
+           05 DL-CHECKOUT-DATE     PIC 9999/99/99.
+           05 FILLER               PIC X(02) VALUE SPACES.
+           05 DL-DUE-DATE          PIC 9999/99/99.
+           05 FILLER               PIC X(02) VALUE SPACES.
+           05 DL-DAYS-LATE         PIC ZZZ9.
+
+        01 WS-TOTAL-LINE.
+           05 FILLER               PIC X(20) VALUE
+              'TOTAL OVERDUE LOANS:'.
+           05 TL-OVERDUE-COUNT     PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-BUILD-SORT-FILE THRU 2000-EXIT
+           PERFORM 9999-TERMINATE THRU 9999-EXIT.
+           GOBACK.
+      *****************************************************************
+      * 1000 - GET TODAY'S DATE FOR THE OVERDUE COMPARISON
+      *****************************************************************
+       1000-INITIALIZE.
+
+           ACCEPT WS-TODAY-CHAR FROM DATE YYYYMMDD
+           COMPUTE WS-TODAY-INT =
+                   FUNCTION INTEGER-OF-DATE(WS-TODAY-NUM).
+
+       1000-EXIT.
+           EXIT.
+      *****************************************************************
+      * 2000 - READ THE LOAN FILE, SORT ANY OPEN/PAST-DUE LOAN ONTO
+      *        THE WORK FILE, KEYED BY BORROWER
+      *****************************************************************
+       2000-BUILD-SORT-FILE.
+
+           SORT SORT-WORK ON ASCENDING KEY SORT-BORROWER-ID
+               INPUT PROCEDURE IS 2100-SELECT-OVERDUE
+                     THRU 2100-EXIT
+               OUTPUT PROCEDURE IS 3000-PRINT-REPORT
+                     THRU 3000-EXIT.
+
+       2000-EXIT.
+           EXIT.
+
+       2100-SELECT-OVERDUE.
+
+           OPEN INPUT LOAN-FILE
+           IF WS-LOAN-STATUS NOT = '00'
+               DISPLAY 'LNOVRRPT: LOAN-FILE OPEN FAILED - STATUS = '
+                       WS-LOAN-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           PERFORM 2200-READ-LOAN THRU 2200-EXIT
+           PERFORM UNTIL END-OF-LOAN-FILE
+               IF LOAN-STATUS-OPEN
+                   COMPUTE WS-DUE-DATE-INT =
+                           FUNCTION INTEGER-OF-DATE(DUE-DATE)
+                   IF WS-DUE-DATE-INT < WS-TODAY-INT
+                       MOVE LOAN-BORROWER-ID TO SORT-BORROWER-ID
+                       MOVE LOAN-BOOK-ID     TO SORT-BOOK-ID
+                       MOVE CHECKOUT-DATE    TO SORT-CHECKOUT-DATE
+                       MOVE DUE-DATE         TO SORT-DUE-DATE
+                       RELEASE SORT-REC
+                   END-IF
+               END-IF
+               PERFORM 2200-READ-LOAN THRU 2200-EXIT
+           END-PERFORM
+
+           CLOSE LOAN-FILE
+           IF WS-LOAN-STATUS NOT = '00'
+               DISPLAY 'LNOVRRPT: LOAN-FILE CLOSE FAILED - STATUS = '
+                       WS-LOAN-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF.
+
+       2100-EXIT.
+           EXIT.
+
+       2200-READ-LOAN.
+
+           READ LOAN-FILE
+               AT END SET END-OF-LOAN-FILE TO TRUE
+           END-READ.
+
+       2200-EXIT.
+           EXIT.
+      *****************************************************************
+      * 3000 - RETURN THE SORTED OVERDUE LOANS AND PRINT THE REPORT
+      *****************************************************************
+       3000-PRINT-REPORT.
+
+           OPEN OUTPUT REPORT-FILE
+           IF WS-REPORT-STATUS NOT = '00'
+               DISPLAY 'LNOVRRPT: REPORT-FILE OPEN FAILED - STATUS = '
+                       WS-REPORT-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           OPEN INPUT  BORROWER-FILE
+           IF WS-BORROWER-STATUS NOT = '00'
+               DISPLAY 'LNOVRRPT: BORROWER-FILE OPEN FAILED - STATUS = '
+                       WS-BORROWER-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           MOVE WS-TODAY-NUM TO H1-RUN-DATE
+           WRITE REPORT-LINE FROM WS-HEADING-1
+               AFTER ADVANCING PAGE
+           WRITE REPORT-LINE FROM WS-HEADING-2
+               AFTER ADVANCING 2 LINES
+
+           PERFORM 3100-RETURN-SORT THRU 3100-EXIT
+           PERFORM UNTIL END-OF-SORT-FILE
+               PERFORM 3200-WRITE-DETAIL THRU 3200-EXIT
+               PERFORM 3100-RETURN-SORT THRU 3100-EXIT
+           END-PERFORM
+
+           MOVE WS-OVERDUE-COUNT TO TL-OVERDUE-COUNT
+           WRITE REPORT-LINE FROM WS-TOTAL-LINE
+               AFTER ADVANCING 2 LINES
+
+           CLOSE REPORT-FILE
+           IF WS-REPORT-STATUS NOT = '00'
+               DISPLAY 'LNOVRRPT: REPORT-FILE CLOSE FAILED - STATUS = '
+                       WS-REPORT-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           CLOSE BORROWER-FILE
+           IF WS-BORROWER-STATUS NOT = '00'
+               DISPLAY 'LNOVRRPT: BORROWER-FILE CLOSE FAILED - STATUS='
+                       WS-BORROWER-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF.
+
+       3000-EXIT.
+           EXIT.
+
+       3100-RETURN-SORT.
+
+           RETURN SORT-WORK
+               AT END SET END-OF-SORT-FILE TO TRUE
+           END-RETURN.
+
+       3100-EXIT.
+           EXIT.
+
+       3200-WRITE-DETAIL.
+
+           MOVE SORT-BORROWER-ID TO DL-BORROWER-ID
+           MOVE SORT-BOOK-ID     TO DL-BOOK-ID
+           MOVE SORT-CHECKOUT-DATE TO DL-CHECKOUT-DATE
+           MOVE SORT-DUE-DATE    TO DL-DUE-DATE
+
+           MOVE SORT-BORROWER-ID TO BORROWER-ID
+           READ BORROWER-FILE
+               INVALID KEY
+                   MOVE 'BORROWER NOT ON FILE' TO DL-BORROWER-NAME
+               NOT INVALID KEY
+                   MOVE BORROWER-NAME TO DL-BORROWER-NAME
+           END-READ
+
+           COMPUTE WS-DAYS-OVERDUE =
+                   WS-TODAY-INT
+                 - FUNCTION INTEGER-OF-DATE(SORT-DUE-DATE)
+           MOVE WS-DAYS-OVERDUE TO DL-DAYS-LATE
+
+           WRITE REPORT-LINE FROM WS-DETAIL-LINE
+               AFTER ADVANCING 1 LINE
+           ADD 1 TO WS-OVERDUE-COUNT.
+
+       3200-EXIT.
+           EXIT.
+      *****************************************************************
+      * 9999 - HOUSEKEEPING
+      *****************************************************************
+       9999-TERMINATE.
+
+           DISPLAY 'LNOVRRPT: ' WS-OVERDUE-COUNT ' OVERDUE LOAN(S)'.
+
+       9999-EXIT.
+           EXIT.
