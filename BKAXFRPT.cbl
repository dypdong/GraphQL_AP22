@@ -0,0 +1,234 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    BKAXFRPT.
+       AUTHOR.        D DONG.
+       INSTALLATION.  CIRCULATION SYSTEMS.
+       DATE-WRITTEN.  08/08/2026.
+       DATE-COMPILED.
+      *****************************************************************
+      * MODIFICATION HISTORY
+      * ----------------------------------------------------------
+      * 08/08/2026  DD   BOOK/AUTHOR CROSS-REFERENCE AUDIT.  READS THE
+      *                  BOOK FILE AND VALIDATES EACH AUTHR-ID AGAINST
+      *                  THE AUTHOR FILE, LISTING ANY BOOK THAT POINTS
+      *                  AT AN AUTHOR NO LONGER ON FILE.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BOOK-FILE ASSIGN TO BOOKDD
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS BOOK-ID
+               FILE STATUS IS WS-BOOK-STATUS.
+
+           SELECT AUTHOR-FILE ASSIGN TO AUTHDD
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS AUTHOR-ID
+               FILE STATUS IS WS-AUTHOR-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO RPTDD
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BOOK-FILE
+           RECORDING MODE IS F.
+           COPY BOOKREC.
+
+       FD  AUTHOR-FILE
+           RECORDING MODE IS F.
+           COPY AUTHRREC.
+
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01  REPORT-LINE                PIC X(132).
+
+       WORKING-STORAGE SECTION.
+        77 WS-BOOK-STATUS         PIC X(02).
+        77 WS-AUTHOR-STATUS       PIC X(02).
+        77 WS-REPORT-STATUS       PIC X(02).
+        77 WS-EOF-BOOK-SW         PIC X(01)  VALUE 'N'.
+           88 END-OF-BOOK-FILE               VALUE 'Y'.
+        77 WS-TODAY-CHAR          PIC X(08).
+        77 WS-TODAY-NUM REDEFINES WS-TODAY-CHAR
+                                  PIC 9(08).
+        77 WS-BOOK-COUNT          PIC 9(06)  COMP VALUE ZERO.
+        77 WS-ORPHAN-COUNT        PIC 9(06)  COMP VALUE ZERO.
+
+        01 WS-HEADING-1.
+           05 FILLER               PIC X(35) VALUE
+              'BOOK/AUTHOR CROSS-REFERENCE AUDIT'.
+           05 FILLER               PIC X(10) VALUE
+              'RUN DATE: '.
+           05 H1-RUN-DATE          PIC 9999/99/99.
+
+        01 WS-HEADING-2.
+           05 FILLER               PIC X(10) VALUE 'BOOK ID'.
+           05 FILLER               PIC X(30) VALUE 'BOOK NAME'.
+           05 FILLER               PIC X(12) VALUE 'AUTHR-ID'.
+           05 FILLER               PIC X(22) VALUE 'EXCEPTION'.
+
+        01 WS-DETAIL-LINE.
+           05 DL-BOOK-ID           PIC X(08).
+           05 FILLER               PIC X(02) VALUE SPACES.
+           05 DL-BOOK-NAME         PIC X(30).
+           05 FILLER               PIC X(02) VALUE SPACES.
+           05 DL-AUTHR-ID          PIC X(10).
+           05 FILLER               PIC X(02) VALUE SPACES.
+           05 DL-EXCEPTION         PIC X(22).
+
+        01 WS-TOTAL-LINE-1.
+           05 FILLER               PIC X(20) VALUE
+              'BOOKS EXAMINED:'.
+           05 TL-BOOK-COUNT        PIC ZZZ,ZZ9.
+
+        01 WS-TOTAL-LINE-2.
+           05 FILLER               PIC X(20) VALUE
+              'ORPHANED AUTHR-ID''S:'.
+           05 TL-ORPHAN-COUNT      PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-PROCESS-BOOKS THRU 2000-EXIT
+           PERFORM 9999-TERMINATE THRU 9999-EXIT.
+           GOBACK.
+      *****************************************************************
+      * 1000 - OPEN FILES AND PRINT REPORT HEADINGS
+      *****************************************************************
+       1000-INITIALIZE.
+
+           ACCEPT WS-TODAY-CHAR FROM DATE YYYYMMDD
+
+           OPEN INPUT  BOOK-FILE
+           IF WS-BOOK-STATUS NOT = '00'
+               DISPLAY 'BKAXFRPT: BOOK-FILE OPEN FAILED - STATUS = '
+                       WS-BOOK-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           OPEN INPUT  AUTHOR-FILE
+           IF WS-AUTHOR-STATUS NOT = '00'
+               DISPLAY 'BKAXFRPT: AUTHOR-FILE OPEN FAILED - STATUS = '
+                       WS-AUTHOR-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           OPEN OUTPUT REPORT-FILE
+           IF WS-REPORT-STATUS NOT = '00'
+               DISPLAY 'BKAXFRPT: REPORT-FILE OPEN FAILED - STATUS = '
+                       WS-REPORT-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           MOVE WS-TODAY-NUM TO H1-RUN-DATE
+           WRITE REPORT-LINE FROM WS-HEADING-1
+               AFTER ADVANCING PAGE
+           WRITE REPORT-LINE FROM WS-HEADING-2
+               AFTER ADVANCING 2 LINES.
+
+       1000-EXIT.
+           EXIT.
+      *****************************************************************
+      * 2000 - READ EVERY BOOK AND VALIDATE ITS AUTHR-ID
+      *****************************************************************
+       2000-PROCESS-BOOKS.
+
+           PERFORM 2100-READ-BOOK THRU 2100-EXIT
+           PERFORM UNTIL END-OF-BOOK-FILE
+               ADD 1 TO WS-BOOK-COUNT
+               PERFORM 2200-VALIDATE-AUTHOR THRU 2200-EXIT
+               PERFORM 2100-READ-BOOK THRU 2100-EXIT
+           END-PERFORM.
+
+       2000-EXIT.
+           EXIT.
+
+       2100-READ-BOOK.
+
+           READ BOOK-FILE
+               AT END SET END-OF-BOOK-FILE TO TRUE
+           END-READ.
+
+       2100-EXIT.
+           EXIT.
+      *****************************************************************
+      * 2200 - LOOK THE BOOK'S AUTHR-ID UP ON THE AUTHOR FILE AND
+      *        REPORT IT WHEN THE REFERENCE IS ORPHANED OR BLANK
+      *****************************************************************
+       2200-VALIDATE-AUTHOR.
+
+           IF AUTHR-ID = SPACES OR LOW-VALUES
+               MOVE BOOK-ID     TO DL-BOOK-ID
+               MOVE BOOK-NAME   TO DL-BOOK-NAME
+               MOVE AUTHR-ID    TO DL-AUTHR-ID
+               MOVE 'AUTHR-ID NOT PRESENT' TO DL-EXCEPTION
+               WRITE REPORT-LINE FROM WS-DETAIL-LINE
+                   AFTER ADVANCING 1 LINE
+               ADD 1 TO WS-ORPHAN-COUNT
+               GO TO 2200-EXIT
+           END-IF
+
+           MOVE AUTHR-ID TO AUTHOR-ID
+           READ AUTHOR-FILE
+               INVALID KEY
+                   MOVE BOOK-ID     TO DL-BOOK-ID
+                   MOVE BOOK-NAME   TO DL-BOOK-NAME
+                   MOVE AUTHR-ID    TO DL-AUTHR-ID
+                   MOVE 'AUTHOR NOT ON FILE' TO DL-EXCEPTION
+                   WRITE REPORT-LINE FROM WS-DETAIL-LINE
+                       AFTER ADVANCING 1 LINE
+                   ADD 1 TO WS-ORPHAN-COUNT
+           END-READ.
+
+       2200-EXIT.
+           EXIT.
+      *****************************************************************
+      * 9999 - PRINT TOTALS AND CLOSE UP
+      *****************************************************************
+       9999-TERMINATE.
+
+           MOVE WS-BOOK-COUNT   TO TL-BOOK-COUNT
+           MOVE WS-ORPHAN-COUNT TO TL-ORPHAN-COUNT
+           WRITE REPORT-LINE FROM WS-TOTAL-LINE-1
+               AFTER ADVANCING 2 LINES
+           WRITE REPORT-LINE FROM WS-TOTAL-LINE-2
+               AFTER ADVANCING 1 LINE
+
+           CLOSE BOOK-FILE
+           IF WS-BOOK-STATUS NOT = '00'
+               DISPLAY 'BKAXFRPT: BOOK-FILE CLOSE FAILED - STATUS = '
+                       WS-BOOK-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           CLOSE AUTHOR-FILE
+           IF WS-AUTHOR-STATUS NOT = '00'
+               DISPLAY 'BKAXFRPT: AUTHOR-FILE CLOSE FAILED - STATUS = '
+                       WS-AUTHOR-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           CLOSE REPORT-FILE
+           IF WS-REPORT-STATUS NOT = '00'
+               DISPLAY 'BKAXFRPT: REPORT-FILE CLOSE FAILED - STATUS = '
+                       WS-REPORT-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           DISPLAY 'BKAXFRPT: ' WS-ORPHAN-COUNT ' ORPHANED AUTHR-ID(S)'.
+
+       9999-EXIT.
+           EXIT.
