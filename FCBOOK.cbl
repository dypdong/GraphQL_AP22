@@ -6,12 +6,13 @@
          01 RESP-STR          PIC X(8) VALUE SPACES.
          01 RESP2-STR         PIC X(8) VALUE SPACES.
          01 RESP2-CODE        PIC s9(8) COMP-5 SYNC.
-         01 BOOK-DATA.
-            03 BOOK-ID    PIC X(8).
-            03 BOOK-NAME  PIC X(56).
-            03 PAGECOUNT  PIC S9(8) COMP. 
-            03 AUTHR-ID   PIC X(10).
-            03 RESSERVE   PIC X(2).
+         01 WS-NEW-BOOK-NAME       PIC X(56).
+         01 WS-NEW-PAGECOUNT       PIC S9(08) COMP.
+         01 WS-NEW-AUTHR-ID        PIC X(10).
+         01 WS-NEW-BOOK-ISBN       PIC X(13).
+         01 WS-NEW-BOOK-GENRE-CODE PIC X(04).
+         COPY BOOKDATA.
+         COPY COPYREC.
        PROCEDURE DIVISION.
             PERFORM START-GETDATA THRU START-PUTDATA.
             GOBACK.
@@ -31,17 +32,202 @@
 
        START-PUTDATA.
 
+            MOVE '0000' TO BOOK-RETURN-CODE
+
+            EVALUATE TRUE
+                WHEN BOOK-ACTION-ADD
+                    PERFORM ADD-BOOK-REC THRU ADD-BOOK-REC-EXIT
+                WHEN BOOK-ACTION-CHANGE
+                    PERFORM CHANGE-BOOK-REC THRU CHANGE-BOOK-REC-EXIT
+                WHEN OTHER
+                    PERFORM INQUIRE-BOOK-REC THRU INQUIRE-BOOK-REC-EXIT
+            END-EVALUATE
+
+            IF BOOK-RETURN-OK
+                PERFORM SUMMARIZE-BOOK-COPIES
+                        THRU SUMMARIZE-BOOK-COPIES-EXIT
+            END-IF
+
+            EXEC CICS PUT CONTAINER('QUARY-BOOKDATA')
+                          CHANNEL('QUARY-BOOK')
+                          FROM(BOOK-DATA)
+                          END-EXEC
+
+            EXIT.
+      *****************************************************************
+      * LOOK UP AN EXISTING BOOK BY BOOK-ID
+      *****************************************************************
+       INQUIRE-BOOK-REC.
+
             EXEC CICS READ FILE('BOOK')
-                           INTO(BOOK-DATA)
+                           INTO(BOOK-FILE-REC)
                            RIDFLD(BOOK-ID)
                            RESP(RESP-CODE)
                            END-EXEC
-            MOVE 9999 TO PAGECOUNT
-            IF RESP-CODE = 0 THEN
-            EXEC CICS PUT CONTAINER('QUARY-BOOKDATA')
-                          CHANNEL('QUARY-BOOK')
-                          FROM(BOOK-DATA)
+
+            IF RESP-CODE NOT = 0
+                PERFORM SET-BOOK-RETURN-CODE
+                        THRU SET-BOOK-RETURN-CODE-EXIT
+            END-IF
+
+            INQUIRE-BOOK-REC-EXIT.
+            EXIT.
+      *****************************************************************
+      * ADD A BRAND-NEW BOOK - DRIVEN BY BOOK-ACTION = 'A'
+      *****************************************************************
+       ADD-BOOK-REC.
+
+            EXEC CICS WRITE FILE('BOOK')
+                           FROM(BOOK-FILE-REC)
+                           RIDFLD(BOOK-ID)
+                           RESP(RESP-CODE)
+                           END-EXEC
+
+            IF RESP-CODE = 0
+                PERFORM CREATE-BOOK-COPIES THRU CREATE-BOOK-COPIES-EXIT
+            ELSE
+                PERFORM SET-BOOK-RETURN-CODE
+                        THRU SET-BOOK-RETURN-CODE-EXIT
+            END-IF
+
+            ADD-BOOK-REC-EXIT.
+            EXIT.
+      *****************************************************************
+      * WRITE ONE BOOK-COPY-REC PER PHYSICAL COPY ON HAND SO CHECKOUT
+      * (FCLOAN'S CLAIM-SHELF-COPY) HAS AN ON-SHELF ROW TO CLAIM AND
+      * SUMMARIZE-BOOK-COPIES HAS SOMETHING REAL TO TALLY
+      *****************************************************************
+       CREATE-BOOK-COPIES.
+
+            MOVE BOOK-ID TO COPY-BOOK-ID
+            MOVE ZEROS TO COPY-NUMBER
+
+            PERFORM CREATE-ONE-COPY THRU CREATE-ONE-COPY-EXIT
+                BOOK-COPIES-TOTAL TIMES
+
+            CREATE-BOOK-COPIES-EXIT.
+            EXIT.
+
+       CREATE-ONE-COPY.
+
+            ADD 1 TO COPY-NUMBER
+            MOVE SPACES TO COPY-BRANCH
+                           COPY-SHELF-LOC
+            SET COPY-ON-SHELF TO TRUE
+
+            EXEC CICS WRITE FILE('BOOKCOPY')
+                           FROM(BOOK-COPY-REC)
+                           RIDFLD(COPY-KEY)
+                           RESP(RESP-CODE)
+                           END-EXEC
+
+            IF RESP-CODE NOT = 0
+                PERFORM SET-BOOK-RETURN-CODE
+                        THRU SET-BOOK-RETURN-CODE-EXIT
+            END-IF
+
+            CREATE-ONE-COPY-EXIT.
+            EXIT.
+      *****************************************************************
+      * CORRECT AN EXISTING BOOK - DRIVEN BY BOOK-ACTION = 'C'.  ONLY
+      * THE CALLER-EDITABLE FIELDS ARE CARRIED FORWARD ONTO THE ON-FILE
+      * RECORD - BOOK-COPIES-TOTAL/AVAIL ARE MAINTAINED INDEPENDENTLY
+      * BY FCLOAN AND MUST SURVIVE A CHANGE WHOSE PAYLOAD DIDN'T COME
+      * FROM A FRESH INQUIRE
+      *****************************************************************
+       CHANGE-BOOK-REC.
+
+            MOVE BOOK-NAME       TO WS-NEW-BOOK-NAME
+            MOVE PAGECOUNT       TO WS-NEW-PAGECOUNT
+            MOVE AUTHR-ID        TO WS-NEW-AUTHR-ID
+            MOVE BOOK-ISBN       TO WS-NEW-BOOK-ISBN
+            MOVE BOOK-GENRE-CODE TO WS-NEW-BOOK-GENRE-CODE
+
+            EXEC CICS READ FILE('BOOK')
+                           INTO(BOOK-FILE-REC)
+                           RIDFLD(BOOK-ID)
+                           RESP(RESP-CODE)
+                           UPDATE
+                           END-EXEC
+
+            IF RESP-CODE = 0
+                MOVE WS-NEW-BOOK-NAME       TO BOOK-NAME
+                MOVE WS-NEW-PAGECOUNT       TO PAGECOUNT
+                MOVE WS-NEW-AUTHR-ID        TO AUTHR-ID
+                MOVE WS-NEW-BOOK-ISBN       TO BOOK-ISBN
+                MOVE WS-NEW-BOOK-GENRE-CODE TO BOOK-GENRE-CODE
+
+                EXEC CICS REWRITE FILE('BOOK')
+                              FROM(BOOK-FILE-REC)
+                              RESP(RESP-CODE)
+                              END-EXEC
+            END-IF
+
+            IF RESP-CODE NOT = 0
+                PERFORM SET-BOOK-RETURN-CODE
+                        THRU SET-BOOK-RETURN-CODE-EXIT
+            END-IF
+
+            CHANGE-BOOK-REC-EXIT.
+            EXIT.
+      *****************************************************************
+      * ECHO A NON-ZERO RESP-CODE BACK TO THE CALLER
+      *****************************************************************
+       SET-BOOK-RETURN-CODE.
+
+            MOVE RESP-CODE TO BOOK-RETURN-CODE-N
+
+            SET-BOOK-RETURN-CODE-EXIT.
+            EXIT.
+      *****************************************************************
+      * BROWSE THE BOOK-COPY FILE FOR THIS BOOK-ID AND TALLY HOW MANY
+      * COPIES ARE ON THE SHELF, CHECKED OUT, OR LOST
+      *****************************************************************
+       SUMMARIZE-BOOK-COPIES.
+
+            MOVE ZEROS TO SUMMARY-COPIES-ON-SHELF
+                          SUMMARY-COPIES-CHECKED-OUT
+                          SUMMARY-COPIES-LOST
+
+            MOVE BOOK-ID TO COPY-BOOK-ID
+            MOVE ZEROS TO COPY-NUMBER
+
+            EXEC CICS STARTBR FILE('BOOKCOPY')
+                          RIDFLD(COPY-KEY)
+                          GTEQ
+                          RESP(RESP-CODE)
                           END-EXEC
+
+            IF RESP-CODE = 0
+                PERFORM TALLY-NEXT-COPY THRU TALLY-NEXT-COPY-EXIT
+                    UNTIL RESP-CODE NOT = 0
+                       OR COPY-BOOK-ID NOT = BOOK-ID
+
+                EXEC CICS ENDBR FILE('BOOKCOPY')
+                              END-EXEC
+            END-IF
+
+            SUMMARIZE-BOOK-COPIES-EXIT.
+            EXIT.
+
+       TALLY-NEXT-COPY.
+
+            EXEC CICS READNEXT FILE('BOOKCOPY')
+                          INTO(BOOK-COPY-REC)
+                          RIDFLD(COPY-KEY)
+                          RESP(RESP-CODE)
+                          END-EXEC
+
+            IF RESP-CODE = 0 AND COPY-BOOK-ID = BOOK-ID
+                EVALUATE TRUE
+                    WHEN COPY-ON-SHELF
+                        ADD 1 TO SUMMARY-COPIES-ON-SHELF
+                    WHEN COPY-CHECKED-OUT
+                        ADD 1 TO SUMMARY-COPIES-CHECKED-OUT
+                    WHEN COPY-LOST
+                        ADD 1 TO SUMMARY-COPIES-LOST
+                END-EVALUATE
             END-IF
 
-            EXIT.
\ No newline at end of file
+            TALLY-NEXT-COPY-EXIT.
+            EXIT.
