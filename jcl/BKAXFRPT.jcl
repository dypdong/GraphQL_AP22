@@ -0,0 +1,12 @@
+//BKAXFRPT JOB (ACCTNO),'BOOK/AUTHOR AUDIT',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*****************************************************************
+//* BOOK/AUTHOR CROSS-REFERENCE AUDIT - LISTS ORPHANED AUTHR-ID'S
+//*****************************************************************
+//STEP010  EXEC PGM=BKAXFRPT
+//STEPLIB  DD DSN=PROD.CIRCLIB.LOADLIB,DISP=SHR
+//BOOKDD   DD DSN=PROD.CIRCLIB.BOOK,DISP=SHR
+//AUTHDD   DD DSN=PROD.CIRCLIB.AUTHOR,DISP=SHR
+//RPTDD    DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
