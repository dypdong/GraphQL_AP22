@@ -0,0 +1,22 @@
+//CATLDCKP JOB (ACCTNO),'CATALOG LOAD',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*****************************************************************
+//* RESTARTABLE BOOK/AUTHOR CATALOG LOAD FROM A SEQUENTIAL EXTRACT.
+//*
+//* FOR A FRESH LOAD, CARDDD SHOULD CONTAIN A SINGLE CARD OF 'START'.
+//* TO RESTART AN ABENDED RUN, RESUBMIT WITH CARDDD CONTAINING
+//* 'RESTART' - THE PROGRAM RE-READS ITS CHECKPOINT DATA SET (CHKPDD)
+//* AND SKIPS BACK UP TO THE LAST RECORD IT CHECKPOINTED, INSTEAD OF
+//* RELOADING THE EXTRACT FROM THE TOP.
+//*****************************************************************
+//STEP010  EXEC PGM=CATLDCKP
+//STEPLIB  DD DSN=PROD.CIRCLIB.LOADLIB,DISP=SHR
+//CARDDD   DD *
+START
+/*
+//EXTRDD   DD DSN=PROD.CIRCLIB.CATALOG.EXTRACT,DISP=SHR
+//BOOKDD   DD DSN=PROD.CIRCLIB.BOOK,DISP=SHR
+//AUTHDD   DD DSN=PROD.CIRCLIB.AUTHOR,DISP=SHR
+//CHKPDD   DD DSN=PROD.CIRCLIB.CATLDCKP.CHKPOINT,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
