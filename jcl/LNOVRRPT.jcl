@@ -0,0 +1,13 @@
+//LNOVRRPT JOB (ACCTNO),'OVERDUE LOAN RPT',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*****************************************************************
+//* NIGHTLY OVERDUE-LOAN REPORT, SORTED BY BORROWER
+//*****************************************************************
+//STEP010  EXEC PGM=LNOVRRPT
+//STEPLIB  DD DSN=PROD.CIRCLIB.LOADLIB,DISP=SHR
+//LOANDD   DD DSN=PROD.CIRCLIB.LOAN,DISP=SHR
+//BORWDD   DD DSN=PROD.CIRCLIB.BORROWER,DISP=SHR
+//RPTDD    DD SYSOUT=*
+//SORTWK01 DD UNIT=SYSDA,SPACE=(CYL,(5,5))
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
