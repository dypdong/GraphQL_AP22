@@ -0,0 +1,378 @@
+        IDENTIFICATION  DIVISION.
+        PROGRAM-ID. FCLOAN.
+        DATA DIVISION.
+        WORKING-STORAGE SECTION.
+         01 RESP-CODE         PIC s9(8) COMP-5 SYNC.
+         01 RESP-STR          PIC X(8) VALUE SPACES.
+         01 RESP2-STR         PIC X(8) VALUE SPACES.
+         01 RESP2-CODE        PIC s9(8) COMP-5 SYNC.
+         01 WS-ABSTIME        PIC S9(15) COMP-3.
+         01 WS-TODAY-CHAR     PIC X(08).
+         01 WS-TODAY-NUM REDEFINES WS-TODAY-CHAR
+                              PIC 9(08).
+         01 WS-DUE-DATE-INT   PIC S9(08) COMP.
+         01 WS-DAYS-LATE      PIC S9(08) COMP.
+         01 WS-FINE-AMOUNT    PIC S9(5)V99 COMP-3.
+         01 WS-FINE-PER-DAY   PIC S9(3)V99 COMP-3 VALUE 0.25.
+         01 WS-LOAN-EXISTS-SW PIC X(01) VALUE 'N'.
+            88 LOAN-REC-EXISTS       VALUE 'Y'.
+         01 WS-COPY-FOUND-SW  PIC X(01) VALUE 'N'.
+            88 COPY-FOUND-ON-SHELF   VALUE 'Y'.
+         01 WS-COPY-CLAIM-SW  PIC X(01) VALUE 'N'.
+            88 COPY-CLAIMED          VALUE 'Y'.
+         COPY BOOKDATA.
+         COPY BORROWER.
+         COPY LOANDATA.
+         COPY COPYREC.
+       PROCEDURE DIVISION.
+            PERFORM START-GETDATA THRU START-PUTDATA.
+            GOBACK.
+      *****************************************************************
+      * LINK FROM JAVA PROGRAM - CHECKOUT/RETURN A BOOK FOR A BORROWER
+      *****************************************************************
+       START-GETDATA.
+
+            MOVE SPACES TO LOAN-DATA
+
+            EXEC CICS GET CONTAINER('QUARY-LOANDATA')
+                          CHANNEL('QUARY-BOOK')
+                          INTO(LOAN-DATA)
+                          END-EXEC
+
+            EXIT.
+
+       START-PUTDATA.
+
+            MOVE '0000' TO LOAN-RETURN-CODE
+
+            EVALUATE TRUE
+                WHEN LOAN-ACTION-CHECKOUT
+                    PERFORM CHECKOUT-BOOK THRU CHECKOUT-BOOK-EXIT
+                WHEN LOAN-ACTION-RETURN
+                    PERFORM RETURN-BOOK THRU RETURN-BOOK-EXIT
+                WHEN OTHER
+                    MOVE '9999' TO LOAN-RETURN-CODE
+            END-EVALUATE
+
+            EXEC CICS PUT CONTAINER('QUARY-LOANDATA')
+                          CHANNEL('QUARY-BOOK')
+                          FROM(LOAN-DATA)
+                          END-EXEC
+
+            EXIT.
+      *****************************************************************
+      * CHECK OUT A BOOK - DECREMENT AVAILABLE COPIES AND WRITE A LOAN.
+      * IF THE FINAL LOAN WRITE/REWRITE FAILS, THE COPY HAS ALREADY
+      * BEEN CLAIMED AND BOOK-COPIES-AVAIL ALREADY DECREMENTED - A
+      * SYNCPOINT ROLLBACK BACKS OUT THOSE UPDATES SO A FAILED CHECKOUT
+      * NEVER STRANDS A COPY AS CHECKED-OUT WITH NO LOAN TO ACCOUNT FOR
+      * IT
+      *****************************************************************
+       CHECKOUT-BOOK.
+
+            MOVE LOAN-BORROWER-ID TO BORROWER-ID
+            EXEC CICS READ FILE('BORROWER')
+                           INTO(BORROWER-FILE-REC)
+                           RIDFLD(BORROWER-ID)
+                           RESP(RESP-CODE)
+                           END-EXEC
+            IF RESP-CODE NOT = 0
+                SET LOAN-BORROWER-NOT-FOUND TO TRUE
+                GO TO CHECKOUT-BOOK-EXIT
+            END-IF
+
+            MOVE LOAN-BOOK-ID TO BOOK-ID
+            EXEC CICS READ FILE('BOOK')
+                           INTO(BOOK-FILE-REC)
+                           RIDFLD(BOOK-ID)
+                           RESP(RESP-CODE)
+                           UPDATE
+                           END-EXEC
+            IF RESP-CODE NOT = 0
+                SET LOAN-BOOK-NOT-FOUND TO TRUE
+                GO TO CHECKOUT-BOOK-EXIT
+            END-IF
+
+            IF BOOK-COPIES-AVAIL NOT > 0
+                SET LOAN-NO-COPIES-AVAIL TO TRUE
+                GO TO CHECKOUT-BOOK-EXIT
+            END-IF
+
+            PERFORM PROBE-EXISTING-LOAN THRU PROBE-EXISTING-LOAN-EXIT
+            IF LOAN-ALREADY-OPEN OR LOAN-RETURN-CODE-N NOT = ZERO
+                GO TO CHECKOUT-BOOK-EXIT
+            END-IF
+
+            PERFORM CLAIM-SHELF-COPY THRU CLAIM-SHELF-COPY-EXIT
+            IF NOT COPY-CLAIMED
+                SET LOAN-NO-COPY-RECORD TO TRUE
+                GO TO CHECKOUT-BOOK-EXIT
+            END-IF
+
+            SUBTRACT 1 FROM BOOK-COPIES-AVAIL
+            EXEC CICS REWRITE FILE('BOOK')
+                          FROM(BOOK-FILE-REC)
+                          RESP(RESP-CODE)
+                          END-EXEC
+            IF RESP-CODE NOT = 0
+                SET LOAN-BOOK-UPDATE-FAILED TO TRUE
+                GO TO CHECKOUT-BOOK-EXIT
+            END-IF
+
+            PERFORM GET-TODAY-DATE THRU GET-TODAY-DATE-EXIT
+            MOVE WS-TODAY-NUM TO CHECKOUT-DATE
+            COMPUTE WS-DUE-DATE-INT =
+                    FUNCTION INTEGER-OF-DATE(WS-TODAY-NUM) + 14
+            MOVE FUNCTION DATE-OF-INTEGER(WS-DUE-DATE-INT) TO DUE-DATE
+            MOVE ZEROS TO RETURN-DATE
+            SET LOAN-STATUS-OPEN TO TRUE
+
+            EVALUATE TRUE
+                WHEN LOAN-REC-EXISTS
+                    EXEC CICS REWRITE FILE('LOAN')
+                                  FROM(LOAN-FILE-REC)
+                                  RESP(RESP-CODE)
+                                  END-EXEC
+                WHEN OTHER
+                    EXEC CICS WRITE FILE('LOAN')
+                                   FROM(LOAN-FILE-REC)
+                                   RIDFLD(LOAN-ID)
+                                   RESP(RESP-CODE)
+                                   END-EXEC
+            END-EVALUATE
+            IF RESP-CODE NOT = 0
+                SET LOAN-UPDATE-FAILED TO TRUE
+                EXEC CICS SYNCPOINT ROLLBACK
+                              END-EXEC
+            END-IF
+
+            CHECKOUT-BOOK-EXIT.
+            EXIT.
+      *****************************************************************
+      * LOOK FOR A LOAN RECORD ALREADY ON FILE FOR THIS BOOK/BORROWER.
+      * LOAN-ID CARRIES NO DATE OR SEQUENCE COMPONENT, SO A BORROWER
+      * WHO ALREADY RETURNED THIS TITLE ONCE BEFORE REUSES THE SAME
+      * KEY - THAT PRIOR (CLOSED) RECORD IS REOPENED IN PLACE RATHER
+      * THAN BLIND-WRITTEN, WHICH WOULD FAIL WITH A DUPLICATE KEY.  A
+      * LOAN THAT IS STILL OPEN MEANS THIS BORROWER HAS NOT RETURNED
+      * THE TITLE YET, SO THE CHECKOUT IS REJECTED.
+      *****************************************************************
+       PROBE-EXISTING-LOAN.
+
+            MOVE 'N' TO WS-LOAN-EXISTS-SW
+            EXEC CICS READ FILE('LOAN')
+                           INTO(LOAN-FILE-REC)
+                           RIDFLD(LOAN-ID)
+                           RESP(RESP-CODE)
+                           UPDATE
+                           END-EXEC
+
+            IF RESP-CODE = 0
+                SET LOAN-REC-EXISTS TO TRUE
+                IF LOAN-STATUS-OPEN
+                    SET LOAN-ALREADY-OPEN TO TRUE
+                END-IF
+            ELSE
+                IF RESP-CODE NOT = DFHRESP(NOTFND)
+                    MOVE RESP-CODE TO LOAN-RETURN-CODE-N
+                END-IF
+            END-IF
+
+            PROBE-EXISTING-LOAN-EXIT.
+            EXIT.
+      *****************************************************************
+      * FIND THE FIRST ON-SHELF COPY OF THIS BOOK AND FLIP IT TO
+      * CHECKED-OUT, RECORDING WHICH COPY NUMBER WAS LOANED OUT
+      *****************************************************************
+       CLAIM-SHELF-COPY.
+
+            MOVE 'N' TO WS-COPY-FOUND-SW
+            MOVE 'N' TO WS-COPY-CLAIM-SW
+            MOVE BOOK-ID TO COPY-BOOK-ID
+            MOVE ZEROS TO COPY-NUMBER
+
+            EXEC CICS STARTBR FILE('BOOKCOPY')
+                          RIDFLD(COPY-KEY)
+                          GTEQ
+                          RESP(RESP-CODE)
+                          END-EXEC
+
+            IF RESP-CODE = 0
+                PERFORM FIND-SHELF-COPY THRU FIND-SHELF-COPY-EXIT
+                    UNTIL RESP-CODE NOT = 0
+                       OR COPY-BOOK-ID NOT = BOOK-ID
+                       OR COPY-FOUND-ON-SHELF
+
+                EXEC CICS ENDBR FILE('BOOKCOPY')
+                              END-EXEC
+            END-IF
+
+            IF COPY-FOUND-ON-SHELF
+                EXEC CICS READ FILE('BOOKCOPY')
+                              RIDFLD(COPY-KEY)
+                              RESP(RESP-CODE)
+                              UPDATE
+                              END-EXEC
+                IF RESP-CODE = 0
+                    SET COPY-CHECKED-OUT TO TRUE
+                    EXEC CICS REWRITE FILE('BOOKCOPY')
+                                  FROM(BOOK-COPY-REC)
+                                  RESP(RESP-CODE)
+                                  END-EXEC
+                    IF RESP-CODE = 0
+                        MOVE COPY-NUMBER TO LOAN-COPY-NUMBER
+                        SET COPY-CLAIMED TO TRUE
+                    END-IF
+                END-IF
+            END-IF
+
+            CLAIM-SHELF-COPY-EXIT.
+            EXIT.
+
+       FIND-SHELF-COPY.
+
+            EXEC CICS READNEXT FILE('BOOKCOPY')
+                          INTO(BOOK-COPY-REC)
+                          RIDFLD(COPY-KEY)
+                          RESP(RESP-CODE)
+                          END-EXEC
+
+            IF RESP-CODE = 0 AND COPY-BOOK-ID = BOOK-ID
+                    AND COPY-ON-SHELF
+                SET COPY-FOUND-ON-SHELF TO TRUE
+            END-IF
+
+            FIND-SHELF-COPY-EXIT.
+            EXIT.
+      *****************************************************************
+      * RETURN A BOOK - CLOSE THE LOAN, RESTORE THE COPY AND ASSESS
+      * ANY OVERDUE FINE
+      *****************************************************************
+       RETURN-BOOK.
+
+            EXEC CICS READ FILE('LOAN')
+                           INTO(LOAN-FILE-REC)
+                           RIDFLD(LOAN-ID)
+                           RESP(RESP-CODE)
+                           UPDATE
+                           END-EXEC
+            IF RESP-CODE NOT = 0
+                SET LOAN-NOT-ON-FILE TO TRUE
+                GO TO RETURN-BOOK-EXIT
+            END-IF
+
+            PERFORM GET-TODAY-DATE THRU GET-TODAY-DATE-EXIT
+            MOVE WS-TODAY-NUM TO RETURN-DATE
+            SET LOAN-STATUS-RETURNED TO TRUE
+
+            EXEC CICS REWRITE FILE('LOAN')
+                          FROM(LOAN-FILE-REC)
+                          RESP(RESP-CODE)
+                          END-EXEC
+            IF RESP-CODE NOT = 0
+                SET LOAN-UPDATE-FAILED TO TRUE
+                GO TO RETURN-BOOK-EXIT
+            END-IF
+
+            IF RETURN-DATE > DUE-DATE
+                PERFORM ASSESS-FINE THRU ASSESS-FINE-EXIT
+            END-IF
+
+            MOVE LOAN-BOOK-ID TO BOOK-ID
+            EXEC CICS READ FILE('BOOK')
+                           INTO(BOOK-FILE-REC)
+                           RIDFLD(BOOK-ID)
+                           RESP(RESP-CODE)
+                           UPDATE
+                           END-EXEC
+            IF RESP-CODE = 0
+                ADD 1 TO BOOK-COPIES-AVAIL
+                EXEC CICS REWRITE FILE('BOOK')
+                              FROM(BOOK-FILE-REC)
+                              RESP(RESP-CODE)
+                              END-EXEC
+            END-IF
+            IF RESP-CODE NOT = 0
+                SET LOAN-BOOK-UPDATE-FAILED TO TRUE
+                GO TO RETURN-BOOK-EXIT
+            END-IF
+
+            PERFORM RELEASE-COPY THRU RELEASE-COPY-EXIT
+
+            RETURN-BOOK-EXIT.
+            EXIT.
+      *****************************************************************
+      * FLIP THE COPY THAT WAS LOANED OUT BACK TO ON-SHELF
+      *****************************************************************
+       RELEASE-COPY.
+
+            MOVE LOAN-BOOK-ID     TO COPY-BOOK-ID
+            MOVE LOAN-COPY-NUMBER TO COPY-NUMBER
+
+            EXEC CICS READ FILE('BOOKCOPY')
+                          INTO(BOOK-COPY-REC)
+                          RIDFLD(COPY-KEY)
+                          RESP(RESP-CODE)
+                          UPDATE
+                          END-EXEC
+            IF RESP-CODE = 0
+                SET COPY-ON-SHELF TO TRUE
+                EXEC CICS REWRITE FILE('BOOKCOPY')
+                              FROM(BOOK-COPY-REC)
+                              RESP(RESP-CODE)
+                              END-EXEC
+            END-IF
+
+            IF RESP-CODE NOT = 0
+                SET LOAN-NO-COPY-RECORD TO TRUE
+            END-IF
+
+            RELEASE-COPY-EXIT.
+            EXIT.
+      *****************************************************************
+      * ADD AN OVERDUE FINE TO THE BORROWER'S BALANCE.  A FAILURE HERE
+      * DOES NOT ABORT THE RETURN (THE LOAN IS ALREADY CLOSED) BUT IS
+      * SURFACED VIA LOAN-UPDATE-FAILED SO THE CALLER KNOWS THE FINE
+      * WAS NOT ACTUALLY POSTED
+      *****************************************************************
+       ASSESS-FINE.
+
+            COMPUTE WS-DAYS-LATE =
+                    FUNCTION INTEGER-OF-DATE(RETURN-DATE)
+                  - FUNCTION INTEGER-OF-DATE(DUE-DATE)
+            COMPUTE WS-FINE-AMOUNT = WS-DAYS-LATE * WS-FINE-PER-DAY
+
+            MOVE LOAN-BORROWER-ID TO BORROWER-ID
+            EXEC CICS READ FILE('BORROWER')
+                           INTO(BORROWER-FILE-REC)
+                           RIDFLD(BORROWER-ID)
+                           RESP(RESP-CODE)
+                           UPDATE
+                           END-EXEC
+            IF RESP-CODE = 0
+                ADD WS-FINE-AMOUNT TO BORROWER-FINE-BAL
+                EXEC CICS REWRITE FILE('BORROWER')
+                              FROM(BORROWER-FILE-REC)
+                              RESP(RESP-CODE)
+                              END-EXEC
+            END-IF
+
+            IF RESP-CODE NOT = 0
+                SET LOAN-UPDATE-FAILED TO TRUE
+            END-IF
+
+            ASSESS-FINE-EXIT.
+            EXIT.
+      *****************************************************************
+      * FETCH TODAY'S DATE (YYYYMMDD) FROM THE CICS CLOCK
+      *****************************************************************
+       GET-TODAY-DATE.
+
+            EXEC CICS ASKTIME ABSTIME(WS-ABSTIME)
+                          END-EXEC
+            EXEC CICS FORMATTIME ABSTIME(WS-ABSTIME)
+                          YYYYMMDD(WS-TODAY-CHAR)
+                          END-EXEC
+
+            GET-TODAY-DATE-EXIT.
+            EXIT.
