@@ -0,0 +1,368 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CATLDCKP.
+       AUTHOR.        D DONG.
+       INSTALLATION.  CIRCULATION SYSTEMS.
+       DATE-WRITTEN.  08/08/2026.
+       DATE-COMPILED.
+      *****************************************************************
+      * MODIFICATION HISTORY
+      * ----------------------------------------------------------
+      * 08/08/2026  DD   RESTARTABLE CATALOG LOAD.  READS A SEQUENTIAL
+      *                  BOOK/AUTHOR EXTRACT AND LOADS THE BOOK AND
+      *                  AUTHOR FILES, CHECKPOINTING ITS POSITION EVERY
+      *                  WS-CHECKPOINT-INTERVAL RECORDS SO A RESTART
+      *                  CAN PICK UP WHERE AN ABEND LEFT OFF INSTEAD OF
+      *                  RERUNNING THE WHOLE EXTRACT.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROL-CARD-FILE ASSIGN TO CARDDD
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CARD-STATUS.
+
+           SELECT EXTRACT-FILE ASSIGN TO EXTRDD
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXTRACT-STATUS.
+
+           SELECT BOOK-FILE ASSIGN TO BOOKDD
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS BOOK-ID
+               FILE STATUS IS WS-BOOK-STATUS.
+
+           SELECT AUTHOR-FILE ASSIGN TO AUTHDD
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS AUTHOR-ID
+               FILE STATUS IS WS-AUTHOR-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO CHKPDD
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS RANDOM
+               RELATIVE KEY IS WS-CHKP-RRN
+               FILE STATUS IS WS-CHKP-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTROL-CARD-FILE
+           RECORDING MODE IS F.
+       01  CONTROL-CARD-REC           PIC X(08).
+
+       FD  EXTRACT-FILE
+           RECORDING MODE IS F.
+       01  EXTRACT-REC.
+           05 EXT-REC-TYPE            PIC X(01).
+              88 EXT-TYPE-BOOK            VALUE 'B'.
+              88 EXT-TYPE-AUTHOR          VALUE 'A'.
+           05 EXT-DATA                PIC X(103).
+           05 EXT-BOOK-FIELDS REDEFINES EXT-DATA.
+              07 EXT-BOOK-ID             PIC X(08).
+              07 EXT-BOOK-NAME           PIC X(56).
+              07 EXT-PAGECOUNT           PIC 9(08).
+              07 EXT-AUTHR-ID            PIC X(10).
+              07 EXT-BOOK-ISBN           PIC X(13).
+              07 EXT-BOOK-GENRE-CODE     PIC X(04).
+              07 EXT-BOOK-COPIES-TOTAL   PIC 9(04).
+           05 EXT-AUTHOR-FIELDS REDEFINES EXT-DATA.
+              07 EXT-AUTHOR-ID           PIC X(10).
+              07 EXT-FIRST-NAME          PIC X(16).
+              07 EXT-LAST-NAME           PIC X(16).
+              07 EXT-BIRTH-YEAR          PIC 9(04).
+              07 EXT-DEATH-YEAR          PIC 9(04).
+              07 EXT-PEN-NAME            PIC X(16).
+              07 FILLER                  PIC X(37).
+
+       FD  BOOK-FILE
+           RECORDING MODE IS F.
+           COPY BOOKREC.
+
+       FD  AUTHOR-FILE
+           RECORDING MODE IS F.
+           COPY AUTHRREC.
+
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F.
+       01  CHECKPOINT-REC.
+           05 CHKP-RECORDS-PROCESSED  PIC 9(08) COMP.
+           05 CHKP-LAST-RUN-DATE      PIC 9(08).
+           05 FILLER                  PIC X(04).
+
+       WORKING-STORAGE SECTION.
+        77 WS-CARD-STATUS         PIC X(02).
+        77 WS-EXTRACT-STATUS      PIC X(02).
+        77 WS-BOOK-STATUS         PIC X(02).
+        77 WS-AUTHOR-STATUS       PIC X(02).
+        77 WS-CHKP-STATUS         PIC X(02).
+        77 WS-EOF-EXTRACT-SW      PIC X(01)  VALUE 'N'.
+           88 END-OF-EXTRACT-FILE            VALUE 'Y'.
+        77 WS-RESTART-IND         PIC X(08)  VALUE SPACES.
+        77 WS-CHKP-RRN            PIC 9(04)  COMP VALUE 1.
+        77 WS-RECORDS-PROCESSED  PIC 9(08)  COMP VALUE ZERO.
+        77 WS-CHECKPOINT-INTERVAL PIC 9(06) COMP VALUE 100.
+        77 WS-TODAY-CHAR          PIC X(08).
+        77 WS-TODAY-NUM REDEFINES WS-TODAY-CHAR
+                                  PIC 9(08).
+        77 WS-CHKP-QUOTIENT       PIC 9(06)  COMP.
+        77 WS-CHKP-REMAINDER      PIC 9(06)  COMP.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-PROCESS-EXTRACT THRU 2000-EXIT
+           PERFORM 9999-TERMINATE THRU 9999-EXIT.
+           GOBACK.
+      *****************************************************************
+      * 1000 - READ THE RESTART INDICATOR, POSITION THE CHECKPOINT
+      *        FILE, AND FAST-FORWARD PAST ANY RECORDS ALREADY LOADED
+      *        ON A PRIOR RUN
+      *****************************************************************
+       1000-INITIALIZE.
+
+           ACCEPT WS-TODAY-CHAR FROM DATE YYYYMMDD
+
+           OPEN INPUT CONTROL-CARD-FILE
+           IF WS-CARD-STATUS NOT = '00'
+               DISPLAY 'CATLDCKP: CONTROL-CARD-FILE OPEN FAILED - '
+                       'STATUS = ' WS-CARD-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           READ CONTROL-CARD-FILE INTO WS-RESTART-IND
+               AT END MOVE 'START' TO WS-RESTART-IND
+           END-READ
+           CLOSE CONTROL-CARD-FILE
+           IF WS-CARD-STATUS NOT = '00'
+               DISPLAY 'CATLDCKP: CONTROL-CARD-FILE CLOSE FAILED - '
+                       'STATUS = ' WS-CARD-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           OPEN I-O CHECKPOINT-FILE
+           IF WS-CHKP-STATUS NOT = '00'
+               DISPLAY 'CATLDCKP: CHECKPOINT-FILE OPEN FAILED - '
+                       'STATUS = ' WS-CHKP-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           IF WS-RESTART-IND = 'RESTART'
+               MOVE 1 TO WS-CHKP-RRN
+               READ CHECKPOINT-FILE INTO CHECKPOINT-REC
+                   INVALID KEY
+                       DISPLAY 'CATLDCKP: NO CHECKPOINT ON FILE - '
+                               'STARTING FROM THE BEGINNING'
+                       MOVE ZERO TO WS-RECORDS-PROCESSED
+                       MOVE ZERO TO CHKP-RECORDS-PROCESSED
+                       MOVE WS-TODAY-NUM TO CHKP-LAST-RUN-DATE
+                       WRITE CHECKPOINT-REC
+                           INVALID KEY
+                               DISPLAY 'CATLDCKP: UNABLE TO WRITE '
+                                       'INITIAL CHECKPOINT RECORD'
+                       END-WRITE
+                   NOT INVALID KEY
+                       MOVE CHKP-RECORDS-PROCESSED
+                            TO WS-RECORDS-PROCESSED
+               END-READ
+           ELSE
+               MOVE 1 TO WS-CHKP-RRN
+               MOVE ZERO TO CHKP-RECORDS-PROCESSED
+               MOVE WS-TODAY-NUM TO CHKP-LAST-RUN-DATE
+               WRITE CHECKPOINT-REC
+                   INVALID KEY
+                       REWRITE CHECKPOINT-REC
+               END-WRITE
+           END-IF
+
+           OPEN INPUT EXTRACT-FILE
+           IF WS-EXTRACT-STATUS NOT = '00'
+               DISPLAY 'CATLDCKP: EXTRACT-FILE OPEN FAILED - STATUS = '
+                       WS-EXTRACT-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           OPEN I-O   BOOK-FILE
+           IF WS-BOOK-STATUS NOT = '00'
+               DISPLAY 'CATLDCKP: BOOK-FILE OPEN FAILED - STATUS = '
+                       WS-BOOK-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           OPEN I-O   AUTHOR-FILE
+           IF WS-AUTHOR-STATUS NOT = '00'
+               DISPLAY 'CATLDCKP: AUTHOR-FILE OPEN FAILED - STATUS = '
+                       WS-AUTHOR-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           PERFORM 1100-SKIP-EXTRACT-RECORD THRU 1100-EXIT
+               WS-RECORDS-PROCESSED TIMES.
+
+       1000-EXIT.
+           EXIT.
+
+       1100-SKIP-EXTRACT-RECORD.
+
+           READ EXTRACT-FILE
+               AT END SET END-OF-EXTRACT-FILE TO TRUE
+           END-READ.
+
+       1100-EXIT.
+           EXIT.
+      *****************************************************************
+      * 2000 - LOAD EVERY REMAINING EXTRACT RECORD, CHECKPOINTING
+      *        EVERY WS-CHECKPOINT-INTERVAL RECORDS
+      *****************************************************************
+       2000-PROCESS-EXTRACT.
+
+           PERFORM 2100-READ-EXTRACT THRU 2100-EXIT
+           PERFORM UNTIL END-OF-EXTRACT-FILE
+               PERFORM 2200-LOAD-RECORD THRU 2200-EXIT
+               ADD 1 TO WS-RECORDS-PROCESSED
+               DIVIDE WS-RECORDS-PROCESSED BY WS-CHECKPOINT-INTERVAL
+                   GIVING WS-CHKP-QUOTIENT
+                   REMAINDER WS-CHKP-REMAINDER
+               IF WS-CHKP-REMAINDER = ZERO
+                   PERFORM 2300-WRITE-CHECKPOINT THRU 2300-EXIT
+               END-IF
+               PERFORM 2100-READ-EXTRACT THRU 2100-EXIT
+           END-PERFORM.
+
+       2000-EXIT.
+           EXIT.
+
+       2100-READ-EXTRACT.
+
+           READ EXTRACT-FILE
+               AT END SET END-OF-EXTRACT-FILE TO TRUE
+           END-READ.
+
+       2100-EXIT.
+           EXIT.
+
+       2200-LOAD-RECORD.
+
+           EVALUATE TRUE
+               WHEN EXT-TYPE-BOOK
+                   PERFORM 2210-LOAD-BOOK THRU 2210-EXIT
+               WHEN EXT-TYPE-AUTHOR
+                   PERFORM 2220-LOAD-AUTHOR THRU 2220-EXIT
+               WHEN OTHER
+                   DISPLAY 'CATLDCKP: UNKNOWN EXTRACT RECORD TYPE - '
+                           EXT-REC-TYPE ' - SKIPPED'
+           END-EVALUATE.
+
+       2200-EXIT.
+           EXIT.
+      *****************************************************************
+      * 2210 - UPSERT ONE BOOK RECORD (NEW TITLE, OR A REFRESH OF ONE
+      *        ALREADY ON FILE)
+      *****************************************************************
+       2210-LOAD-BOOK.
+
+           MOVE EXT-BOOK-ID           TO BOOK-ID
+           MOVE EXT-BOOK-NAME         TO BOOK-NAME
+           MOVE EXT-PAGECOUNT         TO PAGECOUNT
+           MOVE EXT-AUTHR-ID          TO AUTHR-ID
+           MOVE EXT-BOOK-ISBN         TO BOOK-ISBN
+           MOVE EXT-BOOK-GENRE-CODE   TO BOOK-GENRE-CODE
+           MOVE EXT-BOOK-COPIES-TOTAL TO BOOK-COPIES-TOTAL
+           MOVE EXT-BOOK-COPIES-TOTAL TO BOOK-COPIES-AVAIL
+
+           WRITE BOOK-FILE-REC
+               INVALID KEY
+                   REWRITE BOOK-FILE-REC
+                       INVALID KEY
+                           DISPLAY 'CATLDCKP: UNABLE TO LOAD BOOK '
+                                   EXT-BOOK-ID
+                   END-REWRITE
+           END-WRITE.
+
+       2210-EXIT.
+           EXIT.
+      *****************************************************************
+      * 2220 - UPSERT ONE AUTHOR RECORD
+      *****************************************************************
+       2220-LOAD-AUTHOR.
+
+           MOVE EXT-AUTHOR-ID  TO AUTHOR-ID
+           MOVE EXT-FIRST-NAME TO FIRST-NAME
+           MOVE EXT-LAST-NAME  TO LAST-NAME
+           MOVE EXT-BIRTH-YEAR TO BIRTH-YEAR
+           MOVE EXT-DEATH-YEAR TO DEATH-YEAR
+           MOVE EXT-PEN-NAME   TO PEN-NAME
+
+           WRITE AUTHOR-FILE-REC
+               INVALID KEY
+                   REWRITE AUTHOR-FILE-REC
+                       INVALID KEY
+                           DISPLAY 'CATLDCKP: UNABLE TO LOAD AUTHOR '
+                                   EXT-AUTHOR-ID
+                   END-REWRITE
+           END-WRITE.
+
+       2220-EXIT.
+           EXIT.
+      *****************************************************************
+      * 2300 - RECORD HOW FAR THE LOAD HAS GOTTEN SO A RESTART CAN
+      *        RESUME FROM THIS POINT
+      *****************************************************************
+       2300-WRITE-CHECKPOINT.
+
+           MOVE WS-RECORDS-PROCESSED TO CHKP-RECORDS-PROCESSED
+           MOVE WS-TODAY-NUM TO CHKP-LAST-RUN-DATE
+           REWRITE CHECKPOINT-REC
+               INVALID KEY
+                   DISPLAY 'CATLDCKP: CHECKPOINT REWRITE FAILED'
+           END-REWRITE
+
+           DISPLAY 'CATLDCKP: CHECKPOINT AT ' WS-RECORDS-PROCESSED
+                   ' RECORDS PROCESSED'.
+
+       2300-EXIT.
+           EXIT.
+      *****************************************************************
+      * 9999 - FINAL CHECKPOINT AND HOUSEKEEPING
+      *****************************************************************
+       9999-TERMINATE.
+
+           PERFORM 2300-WRITE-CHECKPOINT THRU 2300-EXIT
+
+           CLOSE EXTRACT-FILE
+           IF WS-EXTRACT-STATUS NOT = '00'
+               DISPLAY 'CATLDCKP: EXTRACT-FILE CLOSE FAILED - STATUS = '
+                       WS-EXTRACT-STATUS
+           END-IF
+
+           CLOSE BOOK-FILE
+           IF WS-BOOK-STATUS NOT = '00'
+               DISPLAY 'CATLDCKP: BOOK-FILE CLOSE FAILED - STATUS = '
+                       WS-BOOK-STATUS
+           END-IF
+
+           CLOSE AUTHOR-FILE
+           IF WS-AUTHOR-STATUS NOT = '00'
+               DISPLAY 'CATLDCKP: AUTHOR-FILE CLOSE FAILED - STATUS = '
+                       WS-AUTHOR-STATUS
+           END-IF
+
+           CLOSE CHECKPOINT-FILE
+           IF WS-CHKP-STATUS NOT = '00'
+               DISPLAY 'CATLDCKP: CHECKPOINT-FILE CLOSE FAILED - '
+                       'STATUS = ' WS-CHKP-STATUS
+           END-IF
+
+           DISPLAY 'CATLDCKP: LOAD COMPLETE - ' WS-RECORDS-PROCESSED
+                   ' TOTAL RECORDS PROCESSED'.
+
+       9999-EXIT.
+           EXIT.
