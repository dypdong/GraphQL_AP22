@@ -6,11 +6,7 @@
          01 RESP-STR          PIC X(8) VALUE SPACES.
          01 RESP2-STR         PIC X(8) VALUE SPACES.
          01 RESP2-CODE        PIC s9(8) COMP-5 SYNC.
-         01 AUTHOR-DATA.
-            03 AUTHOR-ID   PIC X(10).
-            03 FIRST-NAME  PIC X(16).
-            03 LAST-NAME   PIC X(16).
-            03 RESSERVE    PIC X(38).
+         COPY AUTHRDAT.
        PROCEDURE DIVISION.
             PERFORM START-GETDATA THRU START-PUTDATA.
             GOBACK.
@@ -30,17 +26,98 @@
 
        START-PUTDATA.
 
-            EXEC CICS READ FILE('AUTHOR')
-                           INTO(AUTHOR-DATA)
-                           RIDFLD(AUTHOR-ID)
-                           RESP(RESP-CODE)
-                           END-EXEC
+            MOVE '0000' TO AUTHOR-RETURN-CODE
+
+            EVALUATE TRUE
+                WHEN AUTHOR-ACTION-ADD
+                    PERFORM ADD-AUTHOR-REC THRU ADD-AUTHOR-REC-EXIT
+                WHEN AUTHOR-ACTION-CHANGE
+                    PERFORM CHANGE-AUTHOR-REC
+                            THRU CHANGE-AUTHOR-REC-EXIT
+                WHEN OTHER
+                    PERFORM INQUIRE-AUTHOR-REC
+                            THRU INQUIRE-AUTHOR-REC-EXIT
+            END-EVALUATE
 
-            IF RESP-CODE = 0 THEN
             EXEC CICS PUT CONTAINER('QUARY-AUTHRDATA')
                           CHANNEL('QUARY-BOOK')
                           FROM(AUTHOR-DATA)
                           END-EXEC
+
+            EXIT.
+      *****************************************************************
+      * LOOK UP AN EXISTING AUTHOR BY AUTHOR-ID
+      *****************************************************************
+       INQUIRE-AUTHOR-REC.
+
+            EXEC CICS READ FILE('AUTHOR')
+                           INTO(AUTHOR-FILE-REC)
+                           RIDFLD(AUTHOR-ID)
+                           RESP(RESP-CODE)
+                           END-EXEC
+
+            IF RESP-CODE NOT = 0
+                PERFORM SET-AUTHOR-RETURN-CODE
+                        THRU SET-AUTHOR-RETURN-CODE-EXIT
+            END-IF
+
+            INQUIRE-AUTHOR-REC-EXIT.
+            EXIT.
+      *****************************************************************
+      * ADD A BRAND-NEW AUTHOR - DRIVEN BY AUTHOR-ACTION = 'A'
+      *****************************************************************
+       ADD-AUTHOR-REC.
+
+            EXEC CICS WRITE FILE('AUTHOR')
+                           FROM(AUTHOR-FILE-REC)
+                           RIDFLD(AUTHOR-ID)
+                           RESP(RESP-CODE)
+                           END-EXEC
+
+            IF RESP-CODE NOT = 0
+                PERFORM SET-AUTHOR-RETURN-CODE
+                        THRU SET-AUTHOR-RETURN-CODE-EXIT
+            END-IF
+
+            ADD-AUTHOR-REC-EXIT.
+            EXIT.
+      *****************************************************************
+      * CORRECT AN EXISTING AUTHOR - DRIVEN BY AUTHOR-ACTION = 'C'.
+      * THE REWRITE USES THE INBOUND AUTHOR-DATA AS-IS, SO THE CALLER
+      * MUST ROUND-TRIP A FULL RECORD (A PRIOR INQUIRE'S RESPONSE, WITH
+      * ONLY THE FIELDS TO BE CHANGED ALTERED) RATHER THAN SENDING A
+      * PARTIAL PAYLOAD.  UNLIKE BOOK-FILE-REC, NO FIELD ON
+      * AUTHOR-FILE-REC IS MAINTAINED OUTSIDE OF THIS PROGRAM, SO A
+      * FULL-RECORD REWRITE HERE HAS NO HIDDEN COUNTER TO CLOBBER.
+      *****************************************************************
+       CHANGE-AUTHOR-REC.
+
+            EXEC CICS READ FILE('AUTHOR')
+                           RIDFLD(AUTHOR-ID)
+                           RESP(RESP-CODE)
+                           UPDATE
+                           END-EXEC
+
+            IF RESP-CODE = 0
+                EXEC CICS REWRITE FILE('AUTHOR')
+                              FROM(AUTHOR-FILE-REC)
+                              RESP(RESP-CODE)
+                              END-EXEC
             END-IF
 
-            EXIT.
\ No newline at end of file
+            IF RESP-CODE NOT = 0
+                PERFORM SET-AUTHOR-RETURN-CODE
+                        THRU SET-AUTHOR-RETURN-CODE-EXIT
+            END-IF
+
+            CHANGE-AUTHOR-REC-EXIT.
+            EXIT.
+      *****************************************************************
+      * ECHO A NON-ZERO RESP-CODE BACK TO THE CALLER
+      *****************************************************************
+       SET-AUTHOR-RETURN-CODE.
+
+            MOVE RESP-CODE TO AUTHOR-RETURN-CODE-N
+
+            SET-AUTHOR-RETURN-CODE-EXIT.
+            EXIT.
