@@ -0,0 +1,137 @@
+        IDENTIFICATION  DIVISION.
+        PROGRAM-ID. FCAUTHB.
+        DATA DIVISION.
+        WORKING-STORAGE SECTION.
+         01 RESP-CODE         PIC s9(8) COMP-5 SYNC.
+         01 RESP-STR          PIC X(8) VALUE SPACES.
+         01 RESP2-STR         PIC X(8) VALUE SPACES.
+         01 RESP2-CODE        PIC s9(8) COMP-5 SYNC.
+         01 WS-BROWSE-KEY     PIC X(16).
+         01 WS-BROWSE-MAX-ROWS PIC 9(02) VALUE 10.
+         COPY AUTHRREC.
+         COPY AUTHRBRW.
+       PROCEDURE DIVISION.
+            PERFORM START-GETDATA THRU START-PUTDATA.
+            GOBACK.
+      *****************************************************************
+      * LINK FROM JAVA PROGRAM - PAGE THROUGH AUTHORS BY LAST NAME
+      *****************************************************************
+       START-GETDATA.
+
+            EXEC CICS GET CONTAINER('QUARY-AUTHRBROWSE')
+                          CHANNEL('QUARY-BOOK')
+                          INTO(AUTHOR-BROWSE-DATA)
+                          END-EXEC
+
+            EXIT.
+
+       START-PUTDATA.
+
+            MOVE '0000' TO BROWSE-RETURN-CODE
+            MOVE ZERO TO BROWSE-ROWS-RETURNED
+
+            IF BROWSE-ROWS-REQUESTED > WS-BROWSE-MAX-ROWS
+                MOVE WS-BROWSE-MAX-ROWS TO BROWSE-ROWS-REQUESTED
+            END-IF
+
+            PERFORM BROWSE-AUTHORS THRU BROWSE-AUTHORS-EXIT
+
+            EXEC CICS PUT CONTAINER('QUARY-AUTHRBROWSE')
+                          CHANNEL('QUARY-BOOK')
+                          FROM(AUTHOR-BROWSE-DATA)
+                          END-EXEC
+
+            EXIT.
+      *****************************************************************
+      * POSITION ON THE ALTERNATE (LAST-NAME) PATH AND FILL ONE PAGE
+      *****************************************************************
+       BROWSE-AUTHORS.
+
+            MOVE START-LAST-NAME TO WS-BROWSE-KEY
+
+            EXEC CICS STARTBR FILE('AUTHRNAM')
+                          RIDFLD(WS-BROWSE-KEY)
+                          GTEQ
+                          RESP(RESP-CODE)
+                          END-EXEC
+            IF RESP-CODE NOT = 0
+                IF RESP-CODE = DFHRESP(NOTFND)
+                    SET BROWSE-NO-MORE-AUTHORS TO TRUE
+                ELSE
+                    MOVE RESP-CODE TO BROWSE-RETURN-CODE-N
+                END-IF
+                GO TO BROWSE-AUTHORS-EXIT
+            END-IF
+
+            SET BROWSE-IDX TO 1
+            IF BROWSE-ACTION-NEXT AND START-AUTHOR-ID NOT = SPACES
+                PERFORM SKIP-TO-LAST-AUTHOR THRU SKIP-TO-LAST-AUTHOR-EXIT
+                IF RESP-CODE = DFHRESP(ENDFILE)
+                    SET BROWSE-NO-MORE-AUTHORS TO TRUE
+                END-IF
+            END-IF
+
+            IF RESP-CODE = 0
+                PERFORM READ-NEXT-AUTHOR THRU READ-NEXT-AUTHOR-EXIT
+                    UNTIL RESP-CODE NOT = 0
+                       OR BROWSE-ROWS-RETURNED = BROWSE-ROWS-REQUESTED
+            END-IF
+
+            EXEC CICS ENDBR FILE('AUTHRNAM')
+                          END-EXEC
+
+            BROWSE-AUTHORS-EXIT.
+            EXIT.
+      *****************************************************************
+      * CONTINUING A BROWSE (BROWSE-ACTION-NEXT): STEP PAST THE ROW
+      * ALREADY RETURNED AS THE LAST ROW OF THE PREVIOUS PAGE BEFORE
+      * COLLECTING ANY NEW ROWS, SO THAT ROW IS NEITHER REPEATED NOR
+      * (SINCE LAST-NAME IS NOT UNIQUE) A SIBLING OF IT SKIPPED OVER
+      *****************************************************************
+       SKIP-TO-LAST-AUTHOR.
+
+            PERFORM SKIP-ONE-AUTHOR THRU SKIP-ONE-AUTHOR-EXIT
+                UNTIL RESP-CODE NOT = 0
+                   OR AUTHOR-ID = START-AUTHOR-ID
+
+            SKIP-TO-LAST-AUTHOR-EXIT.
+            EXIT.
+
+       SKIP-ONE-AUTHOR.
+
+            EXEC CICS READNEXT FILE('AUTHRNAM')
+                          INTO(AUTHOR-FILE-REC)
+                          RIDFLD(WS-BROWSE-KEY)
+                          RESP(RESP-CODE)
+                          END-EXEC
+
+            SKIP-ONE-AUTHOR-EXIT.
+            EXIT.
+      *****************************************************************
+      * READ ONE MORE AUTHOR OFF THE BROWSE AND ADD IT TO THE PAGE
+      *****************************************************************
+       READ-NEXT-AUTHOR.
+
+            EXEC CICS READNEXT FILE('AUTHRNAM')
+                          INTO(AUTHOR-FILE-REC)
+                          RIDFLD(WS-BROWSE-KEY)
+                          RESP(RESP-CODE)
+                          END-EXEC
+
+            IF RESP-CODE = 0
+                MOVE AUTHOR-ID  TO BROWSE-AUTHOR-ID(BROWSE-IDX)
+                MOVE FIRST-NAME TO BROWSE-FIRST-NAME(BROWSE-IDX)
+                MOVE LAST-NAME  TO BROWSE-LAST-NAME(BROWSE-IDX)
+                MOVE PEN-NAME   TO BROWSE-PEN-NAME(BROWSE-IDX)
+                SET BROWSE-IDX UP BY 1
+                ADD 1 TO BROWSE-ROWS-RETURNED
+            ELSE
+                IF RESP-CODE = DFHRESP(ENDFILE)
+                    SET BROWSE-NO-MORE-AUTHORS TO TRUE
+                ELSE
+                    MOVE RESP-CODE TO BROWSE-RETURN-CODE-N
+                END-IF
+            END-IF
+
+            READ-NEXT-AUTHOR-EXIT.
+            EXIT.
