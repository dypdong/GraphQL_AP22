@@ -0,0 +1,32 @@
+      *****************************************************************
+      * AUTHRBRW - CONTAINER LAYOUT FOR THE AUTHOR BROWSE TRANSACTION
+      *
+      * BROWSE-ACTION-START BEGINS A NEW BROWSE POSITIONED AT OR AFTER
+      * START-LAST-NAME.  BROWSE-ACTION-NEXT CONTINUES A BROWSE FROM
+      * WHERE THE LAST PAGE LEFT OFF - THE CALLER ECHOES BACK BOTH THE
+      * LAST NAME AND THE AUTHOR-ID OF THE LAST ROW RETURNED, AS THE
+      * NEW START-LAST-NAME/START-AUTHOR-ID.  THE AUTHOR-ID IS NEEDED
+      * BECAUSE LAST-NAME IS NOT A UNIQUE KEY - WITHOUT IT, A NEXT PAGE
+      * REPOSITIONED BY GTEQ ON LAST-NAME ALONE COULD RE-RETURN OR SKIP
+      * A ROW SHARING THAT LAST NAME WITH THE PAGE BOUNDARY.
+      * ONE PAGE IS RETURNED PER CALL, UP TO BROWSE-MAX-ROWS ROWS.
+      *****************************************************************
+       01 AUTHOR-BROWSE-DATA.
+          03 BROWSE-ACTION          PIC X(01).
+             88 BROWSE-ACTION-START     VALUE SPACE 'S'.
+             88 BROWSE-ACTION-NEXT      VALUE 'N'.
+          03 BROWSE-RETURN-CODE     PIC X(04).
+             88 BROWSE-RETURN-OK        VALUE '0000'.
+             88 BROWSE-NO-MORE-AUTHORS  VALUE '9101'.
+          03 BROWSE-RETURN-CODE-N REDEFINES BROWSE-RETURN-CODE
+                                     PIC 9(04).
+          03 START-LAST-NAME        PIC X(16).
+          03 START-AUTHOR-ID        PIC X(10).
+          03 BROWSE-ROWS-REQUESTED  PIC 9(02).
+          03 BROWSE-ROWS-RETURNED   PIC 9(02).
+          03 BROWSE-AUTHOR-TABLE OCCURS 10 TIMES
+                                  INDEXED BY BROWSE-IDX.
+             05 BROWSE-AUTHOR-ID    PIC X(10).
+             05 BROWSE-FIRST-NAME   PIC X(16).
+             05 BROWSE-LAST-NAME    PIC X(16).
+             05 BROWSE-PEN-NAME     PIC X(16).
