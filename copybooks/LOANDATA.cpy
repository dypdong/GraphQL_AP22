@@ -0,0 +1,25 @@
+      *****************************************************************
+      * LOANDATA - COMMON LAYOUT FOR THE LOAN CONTAINER/RECORD
+      *
+      * LOAN-ACTION AND LOAN-RETURN-CODE ARE CONTROL FIELDS CARRIED IN
+      * THE CONTAINER ONLY - THEY ARE NOT PART OF THE PHYSICAL LOAN
+      * FILE RECORD.  LOAN-FILE-REC IS THE PART READ FROM / WRITTEN TO
+      * THE LOAN FILE (SEE LOANREC).
+      *****************************************************************
+       01 LOAN-DATA.
+          03 LOAN-ACTION            PIC X(01).
+             88 LOAN-ACTION-CHECKOUT    VALUE 'O'.
+             88 LOAN-ACTION-RETURN      VALUE 'R'.
+          03 LOAN-RETURN-CODE       PIC X(04).
+             88 LOAN-RETURN-OK          VALUE '0000'.
+             88 LOAN-NO-COPIES-AVAIL    VALUE '9001'.
+             88 LOAN-BOOK-NOT-FOUND     VALUE '9002'.
+             88 LOAN-BORROWER-NOT-FOUND VALUE '9003'.
+             88 LOAN-NOT-ON-FILE        VALUE '9004'.
+             88 LOAN-ALREADY-OPEN       VALUE '9005'.
+             88 LOAN-BOOK-UPDATE-FAILED VALUE '9006'.
+             88 LOAN-UPDATE-FAILED      VALUE '9007'.
+             88 LOAN-NO-COPY-RECORD     VALUE '9008'.
+          03 LOAN-RETURN-CODE-N REDEFINES LOAN-RETURN-CODE
+                                     PIC 9(04).
+          COPY LOANREC REPLACING ==01== BY ==03==.
