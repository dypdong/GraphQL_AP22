@@ -0,0 +1,19 @@
+      *****************************************************************
+      * BOOKREC - PHYSICAL RECORD LAYOUT OF THE BOOK FILE
+      *
+      * SHARED BY THE CICS PROGRAMS (VIA BOOKDATA) AND BY BATCH
+      * PROGRAMS THAT OPEN THE BOOK FILE DIRECTLY.
+      *
+      * BOOK-ISBN, BOOK-GENRE-CODE AND THE COPY COUNTS BELOW ARE WHAT
+      * USED TO BE A 2-BYTE RESSERVE FILLER, WIDENED OUT TO CARRY REAL
+      * DATA AS THE CATALOG'S NEEDS GREW.
+      *****************************************************************
+       01 BOOK-FILE-REC.
+          05 BOOK-ID             PIC X(08).
+          05 BOOK-NAME           PIC X(56).
+          05 PAGECOUNT           PIC S9(08) COMP.
+          05 AUTHR-ID            PIC X(10).
+          05 BOOK-ISBN           PIC X(13).
+          05 BOOK-GENRE-CODE     PIC X(04).
+          05 BOOK-COPIES-TOTAL   PIC S9(04) COMP.
+          05 BOOK-COPIES-AVAIL   PIC S9(04) COMP.
