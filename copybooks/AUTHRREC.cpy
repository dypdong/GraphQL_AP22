@@ -0,0 +1,17 @@
+      *****************************************************************
+      * AUTHRREC - PHYSICAL RECORD LAYOUT OF THE AUTHOR FILE
+      *
+      * SHARED BY THE CICS PROGRAMS (VIA AUTHRDAT) AND BY BATCH
+      * PROGRAMS THAT OPEN THE AUTHOR FILE DIRECTLY.
+      *
+      * BIRTH-YEAR, DEATH-YEAR AND PEN-NAME BELOW ARE CARVED OUT OF
+      * WHAT USED TO BE A 38-BYTE RESSERVE FILLER.
+      *****************************************************************
+       01 AUTHOR-FILE-REC.
+          05 AUTHOR-ID           PIC X(10).
+          05 FIRST-NAME          PIC X(16).
+          05 LAST-NAME           PIC X(16).
+          05 BIRTH-YEAR          PIC 9(04).
+          05 DEATH-YEAR          PIC 9(04).
+          05 PEN-NAME            PIC X(16).
+          05 RESSERVE            PIC X(14).
