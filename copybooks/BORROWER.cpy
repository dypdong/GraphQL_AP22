@@ -0,0 +1,10 @@
+      *****************************************************************
+      * BORROWER - PHYSICAL BORROWER FILE RECORD
+      *
+      * UNLIKE BOOKDATA/LOANDATA/AUTHRBRW, THERE IS NO BORROWER
+      * MAINTENANCE TRANSACTION AND SO NO ACTION/RETURN-CODE CONTAINER
+      * HERE - FCLOAN IS THE ONLY COPIER OF THIS BOOK, AND IT READS/
+      * REWRITES BORROWER-FILE-REC DIRECTLY AGAINST FILE('BORROWER')
+      * RATHER THAN THROUGH A GET/PUT CONTAINER.
+      *****************************************************************
+       COPY BORWREC.
