@@ -0,0 +1,19 @@
+      *****************************************************************
+      * LOANREC - PHYSICAL RECORD LAYOUT OF THE LOAN FILE
+      *
+      * SHARED BY FCLOAN (VIA LOANDATA) AND BY BATCH PROGRAMS THAT
+      * OPEN THE LOAN FILE DIRECTLY.  KEYED ON LOAN-ID, WHICH IS
+      * BOOK-ID CONCATENATED WITH BORROWER-ID.
+      *****************************************************************
+       01 LOAN-FILE-REC.
+          05 LOAN-ID.
+             07 LOAN-BOOK-ID     PIC X(08).
+             07 LOAN-BORROWER-ID PIC X(10).
+          05 CHECKOUT-DATE       PIC 9(08).
+          05 DUE-DATE            PIC 9(08).
+          05 RETURN-DATE         PIC 9(08).
+          05 LOAN-STATUS         PIC X(01).
+             88 LOAN-STATUS-OPEN     VALUE 'O'.
+             88 LOAN-STATUS-RETURNED VALUE 'R'.
+          05 LOAN-COPY-NUMBER    PIC 9(04).
+          05 RESSERVE            PIC X(01).
