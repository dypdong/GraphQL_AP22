@@ -0,0 +1,13 @@
+      *****************************************************************
+      * BORWREC - PHYSICAL RECORD LAYOUT OF THE BORROWER FILE
+      *
+      * SHARED BY FCLOAN (VIA BORROWER) AND BY BATCH PROGRAMS THAT
+      * OPEN THE BORROWER FILE DIRECTLY.
+      *****************************************************************
+       01 BORROWER-FILE-REC.
+          05 BORROWER-ID         PIC X(10).
+          05 BORROWER-NAME       PIC X(30).
+          05 BORROWER-ADDRESS    PIC X(30).
+          05 BORROWER-PHONE      PIC X(12).
+          05 BORROWER-FINE-BAL   PIC S9(5)V99 COMP-3.
+          05 RESSERVE            PIC X(05).
