@@ -0,0 +1,20 @@
+      *****************************************************************
+      * AUTHRDAT - COMMON LAYOUT FOR THE AUTHOR CONTAINER/RECORD
+      *
+      * AUTHOR-ACTION AND AUTHOR-RETURN-CODE ARE CONTROL FIELDS CARRIED
+      * IN THE QUARY-AUTHRDATA CONTAINER ONLY - THEY ARE NOT PART OF THE
+      * PHYSICAL AUTHOR FILE RECORD.  AUTHOR-FILE-REC IS THE PART THAT
+      * IS ACTUALLY READ FROM / WRITTEN TO THE AUTHOR FILE (SEE
+      * AUTHRREC), SO IT IS KEPT AS ITS OWN GROUP AND USED AS THE
+      * INTO/FROM AREA ON I-O.
+      *****************************************************************
+       01 AUTHOR-DATA.
+          03 AUTHOR-ACTION          PIC X(01).
+             88 AUTHOR-ACTION-INQUIRY   VALUE SPACE 'I'.
+             88 AUTHOR-ACTION-ADD       VALUE 'A'.
+             88 AUTHOR-ACTION-CHANGE    VALUE 'C'.
+          03 AUTHOR-RETURN-CODE     PIC X(04).
+             88 AUTHOR-RETURN-OK        VALUE '0000'.
+          03 AUTHOR-RETURN-CODE-N REDEFINES AUTHOR-RETURN-CODE
+                                     PIC 9(04).
+          COPY AUTHRREC REPLACING ==01== BY ==03==.
