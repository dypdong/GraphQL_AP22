@@ -0,0 +1,19 @@
+      *****************************************************************
+      * COPYREC - PHYSICAL RECORD LAYOUT OF THE BOOK-COPY FILE
+      *
+      * ONE ROW PER PHYSICAL COPY OF A TITLE, KEYED BY BOOK-ID PLUS A
+      * COPY-NUMBER SO A TITLE WITH SEVERAL COPIES ON THE SHELF HAS
+      * SEVERAL COPY RECORDS.  SHARED BY THE CICS PROGRAMS AND BY ANY
+      * BATCH PROGRAM THAT OPENS THE COPY FILE DIRECTLY.
+      *****************************************************************
+       01 BOOK-COPY-REC.
+          05 COPY-KEY.
+             07 COPY-BOOK-ID        PIC X(08).
+             07 COPY-NUMBER         PIC 9(04).
+          05 COPY-BRANCH            PIC X(06).
+          05 COPY-SHELF-LOC         PIC X(10).
+          05 COPY-STATUS            PIC X(01).
+             88 COPY-ON-SHELF           VALUE '1'.
+             88 COPY-CHECKED-OUT        VALUE '2'.
+             88 COPY-LOST               VALUE '3'.
+          05 RESSERVE               PIC X(05).
