@@ -0,0 +1,30 @@
+      *****************************************************************
+      * BOOKDATA - COMMON LAYOUT FOR THE BOOK CONTAINER/RECORD
+      *
+      * BOOK-ACTION AND BOOK-RETURN-CODE ARE CONTROL FIELDS CARRIED IN
+      * THE QUARY-BOOKDATA CONTAINER ONLY - THEY ARE NOT PART OF THE
+      * PHYSICAL BOOK FILE RECORD.  BOOK-FILE-REC IS THE PART THAT IS
+      * ACTUALLY READ FROM / WRITTEN TO THE BOOK FILE (SEE BOOKREC),
+      * SO IT IS KEPT AS ITS OWN GROUP AND USED AS THE INTO/FROM AREA
+      * ON FILE I-O.
+      *
+      * BOOK-COPY-SUMMARY IS A LIVE BREAKOUT OF THE BOOK-COPY FILE FOR
+      * THIS TITLE, BY COPY STATUS - IT IS FILLED IN ON EVERY SUCCESSFUL
+      * RESPONSE, SEPARATELY FROM THE BOOK-COPIES-TOTAL/AVAIL COUNTERS
+      * ON BOOK-FILE-REC ITSELF (WHICH FCLOAN MAINTAINS AS THE OVERALL
+      * CHECKOUT/RETURN COUNTS).
+      *****************************************************************
+       01 BOOK-DATA.
+          03 BOOK-ACTION            PIC X(01).
+             88 BOOK-ACTION-INQUIRY     VALUE SPACE 'I'.
+             88 BOOK-ACTION-ADD         VALUE 'A'.
+             88 BOOK-ACTION-CHANGE      VALUE 'C'.
+          03 BOOK-RETURN-CODE       PIC X(04).
+             88 BOOK-RETURN-OK          VALUE '0000'.
+          03 BOOK-RETURN-CODE-N REDEFINES BOOK-RETURN-CODE
+                                     PIC 9(04).
+          COPY BOOKREC REPLACING ==01== BY ==03==.
+          03 BOOK-COPY-SUMMARY.
+             05 SUMMARY-COPIES-ON-SHELF     PIC 9(04).
+             05 SUMMARY-COPIES-CHECKED-OUT  PIC 9(04).
+             05 SUMMARY-COPIES-LOST         PIC 9(04).
